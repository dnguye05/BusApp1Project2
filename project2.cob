@@ -2,6 +2,67 @@
       *Author: David Nguyen
       *Due Date: October 19, 2021
       *Purpose: project2
+      ******************************************************************
+      *MODIFICATION HISTORY:
+      *  2026-08-08  DN  Added sorted/grouped run option with
+      *                  per-type subtotals (SUBTOTAL BY I-EMPTYPE).
+      *  2026-08-08  DN  Added input validation and a reject report
+      *                  for bad NEWEMP records (ERRRPT).
+      *  2026-08-08  DN  Guarded average-rate computations against a
+      *                  zero employee count (prints N/A instead).
+      *  2026-08-08  DN  Added a fixed-width EXTRACT-FILE with the
+      *                  same detail data as PRNT-DATA1 for payroll
+      *                  reconciliation spreadsheets.
+      *  2026-08-08  DN  Added TYPE-DESC-TABLE so detail lines and the
+      *                  footer type breakdown print descriptions
+      *                  instead of raw type codes.
+      *  2026-08-08  DN  Added checkpoint/restart support so a rerun
+      *                  can skip records already printed (RESTART).
+      *  2026-08-08  DN  Added a year-to-date totals file (YTDTOTALS)
+      *                  that accumulates across runs and prints a
+      *                  YTD section on the footer page.
+      *  2026-08-08  DN  Added support for processing more than one
+      *                  NEWEMP-style extract in a single run, driven
+      *                  by an optional FILELIST of input file names;
+      *                  detail lines now show which source file they
+      *                  came from.
+      *  2026-08-08  DN  Added a management summary run mode that
+      *                  suppresses the printed detail lines and
+      *                  subtotal breaks but still performs all
+      *                  counting, for a footer-only summary report.
+      *  2026-08-08  DN  Added an SSN cross-check against an optional
+      *                  MASTEREMP file and against SSNs already seen
+      *                  this run; duplicates and unmatched SSNs are
+      *                  listed as exceptions on the footer page.
+      *  2026-08-08  DN  Restart now reopens PRNT-FILE/ERRRPT/EXTRACT
+      *                  with EXTEND instead of OUTPUT so a resumed
+      *                  run appends to, rather than erases, the prior
+      *                  output; the checkpoint record now carries the
+      *                  full set of running counters so the footer
+      *                  reflects the whole run, not just the resumed
+      *                  tail; the checkpoint file is cleared once a
+      *                  run finishes cleanly so a later restart can
+      *                  never re-fold already-saved YTD records; each
+      *                  input file's control-break totals are now
+      *                  reset (and flushed) when a multi-file run
+      *                  moves to the next file; the detail line's
+      *                  SOURCE column now lines up under its header;
+      *                  and the FILELIST/MASTEREMP loaders warn when
+      *                  more entries exist than the working tables
+      *                  can hold.
+      *  2026-08-08  DN  A failed write to PRNT-FILE/ERRRPT/EXTRACT now
+      *                  halts the run with a fatal message and leaves
+      *                  the checkpoint untouched for a later restart,
+      *                  instead of continuing silently; records
+      *                  already covered by a checkpoint are no longer
+      *                  re-validated and re-rejected on restart; the
+      *                  YTD totals and the within-run SSN list are now
+      *                  rebuilt for checkpointed records on restart so
+      *                  they no longer come up short; the management
+      *                  summary report now starts on page one instead
+      *                  of a blank page; and the within-run SSN list
+      *                  now warns, like the other working tables, once
+      *                  it fills up.
       ******************************************************************
        IDENTIFICATION DIVISION.
            PROGRAM-ID. project2.
@@ -10,18 +71,74 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'NEWEMP'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC CURRENT-INPUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAMETER-FILE ASSIGN TO 'FILELIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+           SELECT SORTED-FILE ASSIGN TO 'SRTNEWEMP'
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SRTWORK'.
+           SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'
+               FILE STATUS IS PRNT-STATUS.
+           SELECT ERROR-FILE ASSIGN TO 'ERRRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO 'EXTRACT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO 'RESTART'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+           SELECT YTD-FILE ASSIGN TO 'YTDTOTALS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YTD-STATUS.
+           SELECT MASTER-FILE ASSIGN TO 'MASTEREMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
                LABEL RECORDS ARE STANDARD.
        01  INPUT-REC PIC X(106).
+       FD  PARAMETER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-REC PIC X(20).
+       SD  SORT-WORK-FILE.
+       01  SD-REC.
+           03 SD-EMPID PIC X(7).
+           03 SD-LNAME PIC X(15).
+           03 SD-FNAME PIC X(15).
+           03 SD-EMPTYPE PIC X(2).
+           03 SD-TITLE PIC X(17).
+           03 SD-SSN PIC X(9).
+           03 SD-EMPTYSPACES1 PIC X(24).
+           03 SD-DATE PIC X(8).
+           03 SD-EMPTYSPACES2 PIC X(2).
+           03 SD-EMPRATE PIC X(6).
+           03 SD-EMPSTATUS PIC X(1).
+       FD  SORTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-REC PIC X(106).
        FD  PRNT-FILE
            LABEL RECORDS ARE OMITTED.
-       01  PRNT-REC PIC X(125).
+       01  PRNT-REC PIC X(149).
+       FD  ERROR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-REC PIC X(80).
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-REC PIC X(80).
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC PIC X(82).
+       FD  YTD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  YTD-REC PIC X(100).
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MASTER-REC PIC X(9).
        WORKING-STORAGE SECTION.
        01  INPUT-DATA.
            03 I-EMPID PIC X(7).
@@ -45,7 +162,7 @@
            03 L-FNAME PIC X(20).
            03 L-EMPID PIC X(10).
            03 L-TITLE PIC X(20).
-           03 L-EMPTYPE PIC X(10).
+           03 L-EMPTYPE PIC X(20).
            03 L-DATE.
                05 L-FORMATDATE PIC 99/99/9999.
                05 FILLER PIC X(5) VALUES SPACES.
@@ -53,6 +170,17 @@
                05 L-FORMATEEMPRATE PIC ZZZZ.99.
                05 FILLER PIC X(3) VALUES SPACES.
            03 L-EMPSTATUS PIC X(1).
+           03 FILLER PIC X(6) VALUES SPACES.
+           03 L-SRCFILE PIC X(12).
+       01  PRNT-SUBTOTAL.
+           03 FILLER PIC X(16) VALUES '   SUBTOTAL TYPE'.
+           03 ST-EMPTYPE PIC X(3).
+           03 FILLER PIC X(9) VALUES 'COUNT:'.
+           03 ST-COUNT PIC ZZZ9.
+           03 FILLER PIC X(5) VALUES SPACES.
+           03 FILLER PIC X(13) VALUES 'AVG RATE:'.
+           03 ST-AVGRATE PIC $Z,ZZZ.99.
+           03 FILLER PIC X(40) VALUES SPACES.
        01  PRNT-HEADING1.
            03 H1-CURR-DATE PIC 99/99/99.
            03 FILLER PIC X(47) VALUES SPACES.
@@ -70,91 +198,445 @@
            03 FILLER PIC X(20) VALUES 'FIRST'.
            03 FILLER PIC X(10) VALUES 'EMP ID'.
            03 FILLER PIC X(20) VALUES 'TITLE'.
-           03 FILLER PIC X(10) VALUES 'TYPE'.
+           03 FILLER PIC X(20) VALUES 'TYPE'.
            03 FILLER PIC X(15) VALUES 'DATE'.
            03 FILLER PIC X(10) VALUES 'RATE'.
            03 FILLER PIC X(5) VALUES 'ST'.
+           03 FILLER PIC X(2) VALUES SPACES.
+           03 FILLER PIC X(12) VALUES 'SOURCE'.
        01  PRNT-FOOTER1.
-           03 FILLER PIC X(40) VALUES 
+           03 FILLER PIC X(40) VALUES
            'NUMBER OF EMPLOYEE RECORDS READ:'.
            03 F1-EMPCOUNTER PIC ZZZ9.
+       01  PRNT-FOOTER1B.
+           03 FILLER PIC X(40) VALUES
+           'NUMBER OF EMPLOYEE RECORDS REJECTED:'.
+           03 F1B-REJECTCOUNT PIC ZZZ9.
        01  PRNT-FOOTER2.
            03 FILLER PIC X(40) VALUES 'NUMBER OF HOURLY EMPLOYEES:'.
            03 F2-HEMPCOUNT PIC ZZZ9.
            03 FILLER PIC X(5).
            03 FILLER PIC X(40) VALUES 'AVERAGE HOURLY RATE:'.
            03 F2-AVGHRATE PIC $ZZZ.99.
+           03 F2-AVGHRATE-X REDEFINES F2-AVGHRATE PIC X(7).
        01  PRNT-FOOTER3.
            03 FILLER PIC X(40) VALUES 'NUMBER OF SALARIED EMPLOYEES:'.
            03 F3-SEMPCOUNT PIC ZZZ9.
            03 FILLER PIC X(5).
            03 FILLER PIC X(38) VALUES 'AVERAGE SALARIED RATE:'.
            03 F3-AVGSRATE PIC $Z,ZZZ.99.
-       01  PRNT-FOOTER4.
-           03 FILLER PIC X(12) VALUES 'TYPE 1:'.
-           03 F4-T1 PIC ZZ9.
-           03 FILLER PIC X(5).
-           03 FILLER PIC X(12) VALUES 'TYPE 2:'.
-           03 F4-T2 PIC ZZ9.
-           03 FILLER PIC X(5).
-           03 FILLER PIC X(12) VALUES 'TYPE 3:'.
-           03 F4-T3 PIC ZZ9.
-           03 FILLER PIC X(5).
-           03 FILLER PIC X(12) VALUES 'TYPE 4:'.
-           03 F4-T4 PIC ZZ9.
-           03 FILLER PIC X(5).
-           03 FILLER PIC X(12) VALUES 'TYPE 5:'.
-           03 F4-T5 PIC ZZ9.
-           03 FILLER PIC X(5).
-       01  PRNT-FOOTER5.
-           03 FILLER PIC X(12) VALUES 'TYPE 6:'.
-           03 F5-T6 PIC ZZ9.
-           03 FILLER PIC X(5).
-           03 FILLER PIC X(12) VALUES 'TYPE 7:'.
-           03 F5-T7 PIC ZZ9.
-           03 FILLER PIC X(5).
-           03 FILLER PIC X(12) VALUES 'TYPE 8:'.
-           03 F5-T8 PIC ZZ9.
-           03 FILLER PIC X(5).
-           03 FILLER PIC X(12) VALUES 'TYPE 9:'.
-           03 F5-T9 PIC ZZ9.
-           03 FILLER PIC X(5).
-           03 FILLER PIC X(12) VALUES 'TYPE 10:'.
-           03 F5-T10 PIC ZZ9.
-           03 FILLER PIC X(5).
+           03 F3-AVGSRATE-X REDEFINES F3-AVGSRATE PIC X(9).
+       01  PRNT-FOOTER-TYPE-LINE.
+           03 FILLER PIC X(6) VALUES 'TYPE '.
+           03 FT-CODE PIC X(2).
+           03 FILLER PIC X(2) VALUES SPACES.
+           03 FT-DESC PIC X(20).
+           03 FILLER PIC X(3) VALUES SPACES.
+           03 FILLER PIC X(7) VALUES 'COUNT:'.
+           03 FT-COUNT PIC ZZ9.
+           03 FILLER PIC X(90) VALUES SPACES.
+      *TYPE-CODE-TO-DESCRIPTION TABLE, USED FOR THE DETAIL LINE
+      *(L-EMPTYPE) AND THE FOOTER TYPE BREAKDOWN.
+       01  TYPE-DESC-VALUES.
+           03 FILLER PIC X(22) VALUE '01HOURLY CLERICAL     '.
+           03 FILLER PIC X(22) VALUE '02HOURLY TECHNICAL    '.
+           03 FILLER PIC X(22) VALUE '03SALARIED EXEMPT     '.
+           03 FILLER PIC X(22) VALUE '04SALARIED NON-EXEMPT '.
+           03 FILLER PIC X(22) VALUE '05MANAGEMENT          '.
+           03 FILLER PIC X(22) VALUE '06EXECUTIVE           '.
+           03 FILLER PIC X(22) VALUE '07CONTRACT/TEMPORARY  '.
+           03 FILLER PIC X(22) VALUE '08PART-TIME           '.
+           03 FILLER PIC X(22) VALUE '09SEASONAL            '.
+           03 FILLER PIC X(22) VALUE '10INTERN              '.
+       01  TYPE-DESC-TABLE REDEFINES TYPE-DESC-VALUES.
+           03 TYPE-DESC-ENTRY OCCURS 10 TIMES.
+               05 TD-CODE PIC X(2).
+               05 TD-DESC PIC X(20).
+       01  PRNT-SSN-EXCEPTION-HEADER.
+           03 FILLER PIC X(30) VALUES 'SSN EXCEPTIONS - DUPLICATES:'.
+           03 SX-DUPCOUNT PIC ZZZ9.
+           03 FILLER PIC X(5) VALUES SPACES.
+           03 FILLER PIC X(24) VALUES 'NOT ON MASTER FILE:'.
+           03 SX-UNKNOWNCOUNT PIC ZZZ9.
+           03 FILLER PIC X(82) VALUES SPACES.
+       01  PRNT-SSN-EXCEPTION-LINE.
+           03 FILLER PIC X(7) VALUES 'EMPID '.
+           03 SXL-EMPID PIC X(7).
+           03 FILLER PIC X(2) VALUES SPACES.
+           03 FILLER PIC X(5) VALUES 'SSN '.
+           03 SXL-SSN-FMT PIC XXXBXXBXXXX.
+           03 FILLER PIC X(2) VALUES SPACES.
+           03 SXL-REASON PIC X(23).
+           03 FILLER PIC X(85) VALUES SPACES.
+       01  PRNT-YTD-HEADER.
+           03 FILLER PIC X(30) VALUES SPACES.
+           03 FILLER PIC X(30) VALUES 'YEAR-TO-DATE TOTALS'.
+           03 FILLER PIC X(75) VALUES SPACES.
+       01  PRNT-YTD-SUMMARY.
+           03 FILLER PIC X(30) VALUES 'YTD RECORDS PROCESSED:'.
+           03 YTD-S-RECORDS PIC ZZZ,ZZ9.
+           03 FILLER PIC X(5) VALUES SPACES.
+           03 FILLER PIC X(24) VALUES 'YTD AVG HOURLY RATE:'.
+           03 YTD-S-AVGHRATE PIC $Z,ZZZ.99.
+           03 YTD-S-AVGHRATE-X REDEFINES YTD-S-AVGHRATE PIC X(9).
+           03 FILLER PIC X(5) VALUES SPACES.
+           03 FILLER PIC X(24) VALUES 'YTD AVG SALARIED RATE:'.
+           03 YTD-S-AVGSRATE PIC $Z,ZZZ.99.
+           03 YTD-S-AVGSRATE-X REDEFINES YTD-S-AVGSRATE PIC X(9).
+           03 FILLER PIC X(20) VALUES SPACES.
+       01  YTD-DATA.
+           03 YTD-EMPCOUNTER PIC 9(6) VALUE 0.
+           03 YTD-EMPHCOUNT PIC 9(6) VALUE 0.
+           03 YTD-EMPSCOUNT PIC 9(6) VALUE 0.
+           03 YTD-TOTALHRATE PIC 9(10)V9(2) VALUE 0.
+           03 YTD-TOTALSRATE PIC 9(12)V9(2) VALUE 0.
+           03 YTD-TYPE-COUNTS.
+               05 YTD-T1 PIC 9(5) VALUE 0.
+               05 YTD-T2 PIC 9(5) VALUE 0.
+               05 YTD-T3 PIC 9(5) VALUE 0.
+               05 YTD-T4 PIC 9(5) VALUE 0.
+               05 YTD-T5 PIC 9(5) VALUE 0.
+               05 YTD-T6 PIC 9(5) VALUE 0.
+               05 YTD-T7 PIC 9(5) VALUE 0.
+               05 YTD-T8 PIC 9(5) VALUE 0.
+               05 YTD-T9 PIC 9(5) VALUE 0.
+               05 YTD-T10 PIC 9(5) VALUE 0.
+           03 YTD-TYPE-COUNTS-TABLE REDEFINES YTD-TYPE-COUNTS.
+               05 YTD-TYPE-COUNT-ENTRY PIC 9(5) OCCURS 10 TIMES.
+       01  YTD-STATUS PIC XX VALUE SPACES.
+       01  YTD-AVGHRATE PIC 9(8)V9(2) VALUE 0.
+       01  YTD-AVGSRATE PIC 9(10)V9(2) VALUE 0.
+       01  MASTER-STATUS PIC XX VALUE SPACES.
+       01  MASTER-SSN-LIST.
+           03 MASTER-SSN-ENTRY PIC X(9) OCCURS 500 TIMES.
+       01  MASTER-SSN-COUNT PIC 9(3) VALUE 0.
+       01  MASTER-IDX PIC 9(3) VALUE 0.
+       01  MASTER-FOUND-SW PIC X(1) VALUE 'N'.
+           88 MASTER-FOUND VALUE 'Y'.
+       01  SEEN-SSN-LIST.
+           03 SEEN-SSN-ENTRY PIC X(9) OCCURS 500 TIMES.
+       01  SEEN-SSN-COUNT PIC 9(3) VALUE 0.
+       01  SSN-IDX PIC 9(3) VALUE 0.
+       01  SSN-FOUND-SW PIC X(1) VALUE 'N'.
+           88 SSN-FOUND VALUE 'Y'.
+       01  SEEN-SSN-WARNED-SW PIC X(1) VALUE 'N'.
+       01  SSN-CROSSCHECK-COUNTS.
+           03 DUP-SSN-COUNT PIC 9(4) VALUE 0.
+           03 UNKNOWN-SSN-COUNT PIC 9(4) VALUE 0.
+       01  SSN-EXCEPTION-LIST.
+           03 SSN-EXCEPTION-ENTRY OCCURS 20 TIMES.
+               05 SSNEX-EMPID PIC X(7).
+               05 SSNEX-SSN PIC X(9).
+               05 SSNEX-REASON PIC X(23).
+       01  EXCEPTION-COUNT PIC 9(3) VALUE 0.
+       01  EXCEPTION-IDX PIC 9(3) VALUE 0.
+       01  RUN-OPTIONS.
+           03 SORT-OPTION PIC X(1) VALUE 'N'.
+               88 SORT-REQUESTED VALUE 'Y'.
+           03 RESTART-OPTION PIC X(1) VALUE 'N'.
+               88 RESTART-REQUESTED VALUE 'Y'.
+           03 SUMMARY-OPTION PIC X(1) VALUE 'N'.
+               88 SUMMARY-MODE VALUE 'Y'.
+       01  RESTART-STATUS PIC XX VALUE SPACES.
+       01  PRNT-STATUS PIC XX VALUE SPACES.
+       01  ERROR-STATUS PIC XX VALUE SPACES.
+       01  EXTRACT-STATUS PIC XX VALUE SPACES.
+       01  CHECKPOINT-DATA.
+           03 CKPT-EMPID PIC X(7).
+           03 CKPT-EMPCOUNTER PIC 9(4).
+           03 CKPT-REJECT-COUNT PIC 9(4).
+           03 CKPT-EMPHCOUNT PIC 9(4).
+           03 CKPT-EMPSCOUNT PIC 9(4).
+           03 CKPT-TOTALHRATE PIC 9(8)V9(2).
+           03 CKPT-TOTALSRATE PIC 9(10)V9(2).
+           03 CKPT-TYPE-COUNTS.
+               05 CKPT-T1 PIC 9(3).
+               05 CKPT-T2 PIC 9(3).
+               05 CKPT-T3 PIC 9(3).
+               05 CKPT-T4 PIC 9(3).
+               05 CKPT-T5 PIC 9(3).
+               05 CKPT-T6 PIC 9(3).
+               05 CKPT-T7 PIC 9(3).
+               05 CKPT-T8 PIC 9(3).
+               05 CKPT-T9 PIC 9(3).
+               05 CKPT-T10 PIC 9(3).
+           03 CKPT-PGNUM PIC 999.
+           03 CKPT-RECORDPAGECOUNTER PIC 99.
+           03 CKPT-FILE-IDX PIC 9(2).
+       01  CHECKPOINT-CONTROL.
+           03 CHECKPOINT-INTERVAL PIC 9(3) VALUE 25.
+           03 RECS-SINCE-CKPT PIC 9(3) VALUE 0.
+           03 LAST-EMPID PIC X(7) VALUE SPACES.
+           03 LAST-FILE-IDX PIC 9(2) VALUE 0.
+           03 SKIP-SW PIC X(1) VALUE 'N'.
+               88 SKIPPING-TO-CHECKPOINT VALUE 'Y'.
+       01  CURRENT-INPUT-FILE PIC X(20) VALUE 'NEWEMP'.
+       01  PARM-STATUS PIC XX VALUE SPACES.
+       01  CURRENT-SOURCE-TAG PIC X(12) VALUE SPACES.
+       01  INPUT-FILE-LIST.
+           03 IFL-ENTRY PIC X(20) OCCURS 10 TIMES.
+       01  FILE-COUNT PIC 9(2) VALUE 0.
+       01  FILE-IDX PIC 9(2) VALUE 0.
+       01  TYPE-DESC-HOLD PIC X(20).
+       01  TYPE-NUM PIC 9(2) VALUE 0.
+       01  TYPE-IDX PIC 9(2) VALUE 0.
+       01  ERROR-DETAIL.
+           03 ERR-EMPID PIC X(7).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 ERR-LNAME PIC X(15).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 ERR-FNAME PIC X(15).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 ERR-REASON PIC X(35).
+       01  EXTRACT-DATA1.
+           03 EX-EMPID PIC X(7).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 EX-LNAME PIC X(15).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 EX-FNAME PIC X(15).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 EX-EMPTYPE PIC X(2).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 EX-SSN PIC X(9).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 EX-DATE PIC X(8).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 EX-EMPRATE PIC ZZZZ.99.
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 EX-EMPSTATUS PIC X(1).
+       01  VALIDATION-SWITCHES.
+           03 VALID-RECORD-SW PIC X(1) VALUE 'Y'.
+               88 VALID-RECORD VALUE 'Y'.
+               88 INVALID-RECORD VALUE 'N'.
+           03 REJECT-COUNT PIC 9(4) VALUE 0.
+       01  SORT-BREAK-FIELDS.
+           03 PREV-EMPTYPE PIC X(2) VALUE SPACES.
+           03 FIRST-RECORD-SW PIC X(1) VALUE 'Y'.
+               88 FIRST-RECORD VALUE 'Y'.
+           03 BRK-COUNT PIC 9(4) VALUE 0.
+           03 BRK-RATE-TOTAL PIC 9(10)V9(2) VALUE 0.
+           03 BRK-AVG PIC 9(8)V9(2) VALUE 0.
        01  MISC.
            03 EOF-I PIC 9 VALUE 0.
            03 PGNUM PIC 999 VALUE 1.
            03 RECORDPAGECOUNTER PIC 99 VALUE 0.
-           03 EMPCOUNTER PIC 9(4).
-           03 EMPHCOUNT PIC 9(4).
-           03 EMPSCOUNT PIC 9(4).
-           03 TOTALHRATE PIC 9(8)V9(2).
-           03 TOTALSRATE PIC 9(10)V9(2).
-           03 EMPRATE-FORMATER PIC 9(4)V9(2).
-           03 T1 PIC 9(3).
-           03 T2 PIC 9(3).
-           03 T3 PIC 9(3).
-           03 T4 PIC 9(3).
-           03 T5 PIC 9(3).
-           03 T6 PIC 9(3).
-           03 T7 PIC 9(3).
-           03 T8 PIC 9(3).
-           03 T9 PIC 9(3).
-           03 T10 PIC 9(3).
+           03 EMPCOUNTER PIC 9(4) VALUE 0.
+           03 EMPHCOUNT PIC 9(4) VALUE 0.
+           03 EMPSCOUNT PIC 9(4) VALUE 0.
+           03 TOTALHRATE PIC 9(8)V9(2) VALUE 0.
+           03 TOTALSRATE PIC 9(10)V9(2) VALUE 0.
+           03 EMPRATE-FORMATER PIC 9(4)V9(2) VALUE 0.
+           03 TYPE-COUNTS.
+               05 T1 PIC 9(3) VALUE 0.
+               05 T2 PIC 9(3) VALUE 0.
+               05 T3 PIC 9(3) VALUE 0.
+               05 T4 PIC 9(3) VALUE 0.
+               05 T5 PIC 9(3) VALUE 0.
+               05 T6 PIC 9(3) VALUE 0.
+               05 T7 PIC 9(3) VALUE 0.
+               05 T8 PIC 9(3) VALUE 0.
+               05 T9 PIC 9(3) VALUE 0.
+               05 T10 PIC 9(3) VALUE 0.
+           03 TYPE-COUNTS-TABLE REDEFINES TYPE-COUNTS.
+               05 TYPE-COUNT-ENTRY PIC 9(3) OCCURS 10 TIMES.
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-               OUTPUT PRNT-FILE.
-           PERFORM 2000-READ-INPUT.
-           PERFORM 1400-PRINT-HEADER.
-           PERFORM 1500-LOOP
-               UNTIL EOF-I = 1;
+           PERFORM 1050-ACCEPT-RUN-OPTIONS.
+           PERFORM 1052-LOAD-FILE-LIST.
+           IF RESTART-REQUESTED
+               PERFORM 1054-LOAD-CHECKPOINT
+           END-IF.
+           PERFORM 1055-LOAD-YTD-TOTALS.
+           PERFORM 1056-LOAD-MASTER-SSNS.
+           PERFORM 1058-OPEN-REPORT-FILES.
+           IF NOT SUMMARY-MODE
+               PERFORM 1400-PRINT-HEADER
+           END-IF.
+           PERFORM 1065-PROCESS-ONE-INPUT-FILE
+               VARYING FILE-IDX FROM 1 BY 1
+               UNTIL FILE-IDX > FILE-COUNT.
+           IF SORT-REQUESTED AND NOT SUMMARY-MODE AND NOT FIRST-RECORD
+               PERFORM 1650-PRINT-SUBTOTAL
+           END-IF.
            PERFORM 1450-PRINT-FOOTERHEADER.
            PERFORM 1700-PRINT-FOOTER.
-           CLOSE INPUT-FILE
-               PRNT-FILE.
+           PERFORM 1720-PRINT-SSN-EXCEPTIONS.
+           PERFORM 1730-PRINT-YTD-SECTION.
+           PERFORM 1740-SAVE-YTD-TOTALS.
+           PERFORM 1741-CLEAR-CHECKPOINT.
+           CLOSE PRNT-FILE
+               ERROR-FILE
+               EXTRACT-FILE.
            STOP RUN.
+       1050-ACCEPT-RUN-OPTIONS.
+           DISPLAY 'SORT/GROUP REPORT BY EMPLOYEE TYPE (Y/N)? '.
+           ACCEPT SORT-OPTION FROM CONSOLE.
+           IF SORT-OPTION NOT = 'Y' AND SORT-OPTION NOT = 'N'
+               MOVE 'N' TO SORT-OPTION
+           END-IF.
+           DISPLAY 'RESTART FROM LAST CHECKPOINT (Y/N)? '.
+           ACCEPT RESTART-OPTION FROM CONSOLE.
+           IF RESTART-OPTION NOT = 'Y'
+               AND RESTART-OPTION NOT = 'N'
+               MOVE 'N' TO RESTART-OPTION
+           END-IF.
+           DISPLAY 'MANAGEMENT SUMMARY REPORT ONLY (Y/N)? '.
+           ACCEPT SUMMARY-OPTION FROM CONSOLE.
+           IF SUMMARY-OPTION NOT = 'Y'
+               AND SUMMARY-OPTION NOT = 'N'
+               MOVE 'N' TO SUMMARY-OPTION
+           END-IF.
+       1052-LOAD-FILE-LIST.
+           OPEN INPUT PARAMETER-FILE.
+           IF PARM-STATUS = '00'
+               PERFORM 1053-READ-ONE-FILENAME
+                   UNTIL PARM-STATUS NOT = '00'
+                   OR FILE-COUNT = 10
+               IF PARM-STATUS = '00'
+                   DISPLAY 'WARNING: FILELIST HAS MORE THAN 10 '
+                       'ENTRIES; ONLY THE FIRST 10 WERE LOADED.'
+               END-IF
+               CLOSE PARAMETER-FILE
+           ELSE
+               DISPLAY 'NO FILELIST FOUND, USING DEFAULT INPUT NEWEMP.'
+           END-IF.
+           IF FILE-COUNT = 0
+               MOVE 1 TO FILE-COUNT
+               MOVE 'NEWEMP' TO IFL-ENTRY (1)
+           END-IF.
+       1053-READ-ONE-FILENAME.
+           READ PARAMETER-FILE.
+           IF PARM-STATUS = '00'
+               COMPUTE FILE-COUNT = FILE-COUNT + 1
+               MOVE PARM-REC TO IFL-ENTRY (FILE-COUNT)
+           END-IF.
+       1054-LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = '00'
+               READ RESTART-FILE INTO CHECKPOINT-DATA
+               IF RESTART-STATUS = '00'
+                   MOVE CKPT-EMPID TO LAST-EMPID
+                   MOVE CKPT-FILE-IDX TO LAST-FILE-IDX
+                   MOVE 'Y' TO SKIP-SW
+                   MOVE CKPT-EMPCOUNTER TO EMPCOUNTER
+                   MOVE CKPT-REJECT-COUNT TO REJECT-COUNT
+                   MOVE CKPT-EMPHCOUNT TO EMPHCOUNT
+                   MOVE CKPT-EMPSCOUNT TO EMPSCOUNT
+                   MOVE CKPT-TOTALHRATE TO TOTALHRATE
+                   MOVE CKPT-TOTALSRATE TO TOTALSRATE
+                   MOVE CKPT-TYPE-COUNTS TO TYPE-COUNTS
+                   MOVE CKPT-PGNUM TO PGNUM
+                   MOVE PGNUM TO H1-PAGENUM
+                   MOVE CKPT-RECORDPAGECOUNTER TO RECORDPAGECOUNTER
+               ELSE
+                   DISPLAY 'NO CHECKPOINT FOUND, STARTING FROM '
+                       'RECORD 1.'
+               END-IF
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY 'NO CHECKPOINT FOUND, STARTING FROM RECORD 1.'
+           END-IF.
+       1055-LOAD-YTD-TOTALS.
+           OPEN INPUT YTD-FILE.
+           IF YTD-STATUS = '00'
+               READ YTD-FILE INTO YTD-DATA
+               CLOSE YTD-FILE
+           ELSE
+               DISPLAY 'NO YTD TOTALS FILE FOUND, STARTING FRESH.'
+           END-IF.
+       1056-LOAD-MASTER-SSNS.
+           OPEN INPUT MASTER-FILE.
+           IF MASTER-STATUS = '00'
+               PERFORM 1057-READ-ONE-MASTER-SSN
+                   UNTIL MASTER-STATUS NOT = '00'
+                   OR MASTER-SSN-COUNT = 500
+               IF MASTER-STATUS = '00'
+                   DISPLAY 'WARNING: MASTEREMP HAS MORE THAN 500 '
+                       'ENTRIES; ONLY THE FIRST 500 WERE LOADED.'
+               END-IF
+               CLOSE MASTER-FILE
+           ELSE
+               DISPLAY 'NO MASTER EMPLOYEE FILE FOUND, SKIPPING SSN '
+                   'CROSS-CHECK.'
+           END-IF.
+       1057-READ-ONE-MASTER-SSN.
+           READ MASTER-FILE.
+           IF MASTER-STATUS = '00'
+               COMPUTE MASTER-SSN-COUNT = MASTER-SSN-COUNT + 1
+               MOVE MASTER-REC TO
+                   MASTER-SSN-ENTRY (MASTER-SSN-COUNT)
+           END-IF.
+       1058-OPEN-REPORT-FILES.
+           IF RESTART-REQUESTED
+               OPEN EXTEND PRNT-FILE
+               IF PRNT-STATUS NOT = '00'
+                   OPEN OUTPUT PRNT-FILE
+               END-IF
+               OPEN EXTEND ERROR-FILE
+               IF ERROR-STATUS NOT = '00'
+                   OPEN OUTPUT ERROR-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF EXTRACT-STATUS NOT = '00'
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRNT-FILE
+                   ERROR-FILE
+                   EXTRACT-FILE
+           END-IF.
+       1060-SORT-INPUT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-EMPTYPE
+               ON ASCENDING KEY SD-LNAME
+               USING INPUT-FILE
+               GIVING SORTED-FILE.
+       1065-PROCESS-ONE-INPUT-FILE.
+           IF SORT-REQUESTED AND NOT SUMMARY-MODE AND NOT FIRST-RECORD
+               PERFORM 1650-PRINT-SUBTOTAL
+           END-IF.
+           MOVE SPACES TO PREV-EMPTYPE.
+           MOVE 'Y' TO FIRST-RECORD-SW.
+           MOVE 0 TO BRK-COUNT.
+           MOVE 0 TO BRK-RATE-TOTAL.
+           MOVE IFL-ENTRY (FILE-IDX) TO CURRENT-INPUT-FILE.
+           MOVE IFL-ENTRY (FILE-IDX) TO CURRENT-SOURCE-TAG.
+           IF SORT-REQUESTED
+               PERFORM 1060-SORT-INPUT
+               OPEN INPUT SORTED-FILE
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF.
+           MOVE 0 TO EOF-I.
+           PERFORM 2050-READ-VALID-INPUT.
+           PERFORM 1500-LOOP
+               UNTIL EOF-I = 1.
+           IF SORT-REQUESTED
+               CLOSE SORTED-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
+       1080-CHECKPOINT-IF-DUE.
+           COMPUTE RECS-SINCE-CKPT = RECS-SINCE-CKPT + 1.
+           IF RECS-SINCE-CKPT >= CHECKPOINT-INTERVAL
+               PERFORM 1085-WRITE-CHECKPOINT
+           END-IF.
+       1085-WRITE-CHECKPOINT.
+           MOVE I-EMPID TO CKPT-EMPID.
+           MOVE EMPCOUNTER TO CKPT-EMPCOUNTER.
+           MOVE REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE EMPHCOUNT TO CKPT-EMPHCOUNT.
+           MOVE EMPSCOUNT TO CKPT-EMPSCOUNT.
+           MOVE TOTALHRATE TO CKPT-TOTALHRATE.
+           MOVE TOTALSRATE TO CKPT-TOTALSRATE.
+           MOVE TYPE-COUNTS TO CKPT-TYPE-COUNTS.
+           MOVE PGNUM TO CKPT-PGNUM.
+           MOVE RECORDPAGECOUNTER TO CKPT-RECORDPAGECOUNTER.
+           MOVE FILE-IDX TO CKPT-FILE-IDX.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC FROM CHECKPOINT-DATA.
+           CLOSE RESTART-FILE.
+           MOVE 0 TO RECS-SINCE-CKPT.
        1400-PRINT-HEADER.
            ACCEPT H1-CURR-DATE FROM DATE.
            IF PGNUM = 1
@@ -183,25 +665,64 @@
            ADD 1 TO PGNUM.
            MOVE PGNUM TO H1-PAGENUM.
        1450-PRINT-FOOTERHEADER.
-           MOVE SPACES TO PRNT-REC.
-           WRITE PRNT-REC
-               AFTER ADVANCING 1 LINE.
-           MOVE SPACES TO PRNT-REC.
-           WRITE PRNT-REC
-               AFTER ADVANCING PAGE.
-           ACCEPT H1-CURR-DATE FROM DATE.
-           WRITE PRNT-REC FROM PRNT-HEADING1
-               AFTER ADVANCING 1 LINE.
-           WRITE PRNT-REC FROM PRNT-HEADING2
-               AFTER ADVANCING 1 LINE.
-           MOVE SPACES TO PRNT-REC.
-           WRITE PRNT-REC
-               AFTER ADVANCING 1 LINE.
+           IF SUMMARY-MODE
+               ACCEPT H1-CURR-DATE FROM DATE
+               WRITE PRNT-REC FROM PRNT-HEADING1
+               WRITE PRNT-REC FROM PRNT-HEADING2
+                   AFTER ADVANCING 1 LINE
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING 1 LINE
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING PAGE
+               ACCEPT H1-CURR-DATE FROM DATE
+               WRITE PRNT-REC FROM PRNT-HEADING1
+                   AFTER ADVANCING 1 LINE
+               WRITE PRNT-REC FROM PRNT-HEADING2
+                   AFTER ADVANCING 1 LINE
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING 1 LINE
+           END-IF.
        1500-LOOP.
-           PERFORM 1600-PRINT-RECORDS.
-           PERFORM 2000-READ-INPUT.
+           IF SKIPPING-TO-CHECKPOINT
+               PERFORM 1520-CHECK-SKIP
+           ELSE
+               IF SORT-REQUESTED AND NOT SUMMARY-MODE
+                   AND NOT FIRST-RECORD
+                   AND I-EMPTYPE NOT = PREV-EMPTYPE
+                   PERFORM 1650-PRINT-SUBTOTAL
+               END-IF
+               PERFORM 1600-PRINT-RECORDS
+           END-IF.
+           PERFORM 2050-READ-VALID-INPUT.
+       1520-CHECK-SKIP.
+           PERFORM 1605-LOOKUP-TYPE-DESC.
+           MOVE I-EMPRATE TO EMPRATE-FORMATER.
+           MOVE I-EMPSTATUS TO L-EMPSTATUS.
+           PERFORM 1615-ACCUMULATE-YTD.
+           PERFORM 1620-CHECK-SSN.
+           IF SORT-REQUESTED
+               IF NOT FIRST-RECORD AND I-EMPTYPE NOT = PREV-EMPTYPE
+                   MOVE 0 TO BRK-COUNT
+                   MOVE 0 TO BRK-RATE-TOTAL
+               END-IF
+               COMPUTE BRK-COUNT = BRK-COUNT + 1
+               COMPUTE BRK-RATE-TOTAL =
+                   BRK-RATE-TOTAL + EMPRATE-FORMATER
+               MOVE I-EMPTYPE TO PREV-EMPTYPE
+               MOVE 'N' TO FIRST-RECORD-SW
+           END-IF.
+           IF FILE-IDX = LAST-FILE-IDX AND I-EMPID = LAST-EMPID
+               MOVE 'N' TO SKIP-SW
+           END-IF.
        1600-PRINT-RECORDS.
-           IF RECORDPAGECOUNTER = 10
+           IF NOT SUMMARY-MODE AND RECORDPAGECOUNTER = 10
                PERFORM 1400-PRINT-HEADER
            END-IF.
            MOVE I-SSN TO L-FORMATSSN.
@@ -210,7 +731,8 @@
            MOVE I-FNAME TO L-FNAME.
            MOVE I-EMPID TO L-EMPID.
            MOVE I-TITLE TO L-TITLE.
-           MOVE I-EMPTYPE TO L-EMPTYPE.
+           PERFORM 1605-LOOKUP-TYPE-DESC.
+           MOVE TYPE-DESC-HOLD TO L-EMPTYPE.
            IF I-EMPTYPE = '01'
               COMPUTE T1 = T1 + 1
            END-IF.
@@ -252,42 +774,296 @@
                COMPUTE EMPSCOUNT = EMPSCOUNT + 1
                COMPUTE TOTALSRATE = TOTALSRATE + EMPRATE-FORMATER
            END-IF.
-           WRITE PRNT-REC FROM PRNT-DATA1
-               AFTER ADVANCING 1 LINE.
-           COMPUTE RECORDPAGECOUNTER = RECORDPAGECOUNTER + 1.
+           PERFORM 1615-ACCUMULATE-YTD.
+           PERFORM 1620-CHECK-SSN.
+           IF NOT SUMMARY-MODE
+               MOVE CURRENT-SOURCE-TAG TO L-SRCFILE
+               WRITE PRNT-REC FROM PRNT-DATA1
+                   AFTER ADVANCING 1 LINE
+               IF PRNT-STATUS NOT = '00'
+                   DISPLAY 'FATAL: WRITE TO UR-S-PRNT FAILED, '
+                       'STATUS=' PRNT-STATUS '. RUN TERMINATED, '
+                       'CHECKPOINT LEFT INTACT FOR RESTART.'
+                   PERFORM 9000-ABORT-IO-ERROR
+               END-IF
+               COMPUTE RECORDPAGECOUNTER = RECORDPAGECOUNTER + 1
+           END-IF.
+           PERFORM 1610-WRITE-EXTRACT-RECORD.
            COMPUTE EMPCOUNTER = EMPCOUNTER + 1.
+           IF SORT-REQUESTED
+               COMPUTE BRK-COUNT = BRK-COUNT + 1
+               COMPUTE BRK-RATE-TOTAL =
+                   BRK-RATE-TOTAL + EMPRATE-FORMATER
+               MOVE I-EMPTYPE TO PREV-EMPTYPE
+               MOVE 'N' TO FIRST-RECORD-SW
+           END-IF.
+           PERFORM 1080-CHECKPOINT-IF-DUE.
+       1605-LOOKUP-TYPE-DESC.
+           MOVE I-EMPTYPE TO TYPE-NUM.
+           IF TYPE-NUM >= 1 AND TYPE-NUM <= 10
+               MOVE TD-DESC (TYPE-NUM) TO TYPE-DESC-HOLD
+           ELSE
+               MOVE 'UNKNOWN TYPE' TO TYPE-DESC-HOLD
+           END-IF.
+       1610-WRITE-EXTRACT-RECORD.
+           MOVE I-EMPID TO EX-EMPID.
+           MOVE I-LNAME TO EX-LNAME.
+           MOVE I-FNAME TO EX-FNAME.
+           MOVE I-EMPTYPE TO EX-EMPTYPE.
+           MOVE I-SSN TO EX-SSN.
+           MOVE I-DATE TO EX-DATE.
+           MOVE EMPRATE-FORMATER TO EX-EMPRATE.
+           MOVE L-EMPSTATUS TO EX-EMPSTATUS.
+           WRITE EXTRACT-REC FROM EXTRACT-DATA1.
+           IF EXTRACT-STATUS NOT = '00'
+               DISPLAY 'FATAL: WRITE TO EXTRACT FAILED, STATUS='
+                   EXTRACT-STATUS '. RUN TERMINATED, CHECKPOINT '
+                   'LEFT INTACT FOR RESTART.'
+               PERFORM 9000-ABORT-IO-ERROR
+           END-IF.
+       1615-ACCUMULATE-YTD.
+           COMPUTE YTD-EMPCOUNTER = YTD-EMPCOUNTER + 1.
+           COMPUTE YTD-TYPE-COUNT-ENTRY (TYPE-NUM) =
+               YTD-TYPE-COUNT-ENTRY (TYPE-NUM) + 1.
+           IF L-EMPSTATUS = 'H'
+               COMPUTE YTD-EMPHCOUNT = YTD-EMPHCOUNT + 1
+               COMPUTE YTD-TOTALHRATE =
+                   YTD-TOTALHRATE + EMPRATE-FORMATER
+           ELSE
+               COMPUTE YTD-EMPSCOUNT = YTD-EMPSCOUNT + 1
+               COMPUTE YTD-TOTALSRATE =
+                   YTD-TOTALSRATE + EMPRATE-FORMATER
+           END-IF.
+       1620-CHECK-SSN.
+           MOVE 'N' TO SSN-FOUND-SW.
+           MOVE 0 TO SSN-IDX.
+           PERFORM 1621-SEARCH-SEEN-SSN
+               VARYING SSN-IDX FROM 1 BY 1
+               UNTIL SSN-IDX > SEEN-SSN-COUNT
+               OR SSN-FOUND.
+           IF SSN-FOUND
+               PERFORM 1623-ADD-DUP-EXCEPTION
+           ELSE
+               IF SEEN-SSN-COUNT < 500
+                   COMPUTE SEEN-SSN-COUNT = SEEN-SSN-COUNT + 1
+                   MOVE I-SSN TO SEEN-SSN-ENTRY (SEEN-SSN-COUNT)
+               ELSE
+                   IF SEEN-SSN-WARNED-SW = 'N'
+                       DISPLAY 'WARNING: MORE THAN 500 UNIQUE SSNS '
+                           'SEEN THIS RUN; DUPLICATE DETECTION IS '
+                           'NOT COMPLETE BEYOND THE 500TH.'
+                       MOVE 'Y' TO SEEN-SSN-WARNED-SW
+                   END-IF
+               END-IF
+           END-IF.
+           IF MASTER-SSN-COUNT > 0
+               MOVE 'N' TO MASTER-FOUND-SW
+               MOVE 0 TO MASTER-IDX
+               PERFORM 1622-SEARCH-MASTER-SSN
+                   VARYING MASTER-IDX FROM 1 BY 1
+                   UNTIL MASTER-IDX > MASTER-SSN-COUNT
+                   OR MASTER-FOUND
+               IF NOT MASTER-FOUND
+                   PERFORM 1624-ADD-UNKNOWN-EXCEPTION
+               END-IF
+           END-IF.
+       1621-SEARCH-SEEN-SSN.
+           IF SEEN-SSN-ENTRY (SSN-IDX) = I-SSN
+               MOVE 'Y' TO SSN-FOUND-SW
+           END-IF.
+       1622-SEARCH-MASTER-SSN.
+           IF MASTER-SSN-ENTRY (MASTER-IDX) = I-SSN
+               MOVE 'Y' TO MASTER-FOUND-SW
+           END-IF.
+       1623-ADD-DUP-EXCEPTION.
+           COMPUTE DUP-SSN-COUNT = DUP-SSN-COUNT + 1.
+           IF EXCEPTION-COUNT < 20
+               COMPUTE EXCEPTION-COUNT = EXCEPTION-COUNT + 1
+               MOVE I-EMPID TO SSNEX-EMPID (EXCEPTION-COUNT)
+               MOVE I-SSN TO SSNEX-SSN (EXCEPTION-COUNT)
+               MOVE 'DUPLICATE SSN THIS RUN' TO
+                   SSNEX-REASON (EXCEPTION-COUNT)
+           END-IF.
+       1624-ADD-UNKNOWN-EXCEPTION.
+           COMPUTE UNKNOWN-SSN-COUNT = UNKNOWN-SSN-COUNT + 1.
+           IF EXCEPTION-COUNT < 20
+               COMPUTE EXCEPTION-COUNT = EXCEPTION-COUNT + 1
+               MOVE I-EMPID TO SSNEX-EMPID (EXCEPTION-COUNT)
+               MOVE I-SSN TO SSNEX-SSN (EXCEPTION-COUNT)
+               MOVE 'SSN NOT ON MASTER FILE' TO
+                   SSNEX-REASON (EXCEPTION-COUNT)
+           END-IF.
+       1650-PRINT-SUBTOTAL.
+           MOVE PREV-EMPTYPE TO ST-EMPTYPE.
+           MOVE BRK-COUNT TO ST-COUNT.
+           IF BRK-COUNT > 0
+               COMPUTE BRK-AVG =
+                   BRK-RATE-TOTAL / BRK-COUNT
+           ELSE
+               MOVE 0 TO BRK-AVG
+           END-IF.
+           MOVE BRK-AVG TO ST-AVGRATE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO BRK-COUNT.
+           MOVE 0 TO BRK-RATE-TOTAL.
        1700-PRINT-FOOTER.
            MOVE EMPCOUNTER TO F1-EMPCOUNTER.
            WRITE PRNT-REC FROM PRNT-FOOTER1
                AFTER ADVANCING 1 LINE.
+           MOVE REJECT-COUNT TO F1B-REJECTCOUNT.
+           WRITE PRNT-REC FROM PRNT-FOOTER1B
+               AFTER ADVANCING 1 LINE.
            MOVE EMPHCOUNT TO F2-HEMPCOUNT.
-           COMPUTE TOTALHRATE = TOTALHRATE / EMPHCOUNT.
-           MOVE TOTALHRATE TO F2-AVGHRATE.
+           IF EMPHCOUNT > 0
+               COMPUTE TOTALHRATE = TOTALHRATE / EMPHCOUNT
+               MOVE TOTALHRATE TO F2-AVGHRATE
+           ELSE
+               MOVE 'N/A' TO F2-AVGHRATE-X
+           END-IF.
            WRITE PRNT-REC FROM PRNT-FOOTER2
                AFTER ADVANCING 1 LINE.
-           MOVE EMPSCOUNT TO F3-SEMPCOUNT
-           COMPUTE TOTALSRATE = TOTALSRATE / EMPSCOUNT.
-           MOVE TOTALSRATE TO F3-AVGSRATE.
+           MOVE EMPSCOUNT TO F3-SEMPCOUNT.
+           IF EMPSCOUNT > 0
+               COMPUTE TOTALSRATE = TOTALSRATE / EMPSCOUNT
+               MOVE TOTALSRATE TO F3-AVGSRATE
+           ELSE
+               MOVE 'N/A' TO F3-AVGSRATE-X
+           END-IF.
            WRITE PRNT-REC FROM PRNT-FOOTER3
                AFTER ADVANCING 1 LINE.
            MOVE SPACES TO PRNT-REC.
            WRITE PRNT-REC
                AFTER ADVANCING 1 LINE.
-           MOVE T1 TO F4-T1.
-           MOVE T2 TO F4-T2.
-           MOVE T3 TO F4-T3.
-           MOVE T4 TO F4-T4.
-           MOVE T5 TO F4-T5.
-           WRITE PRNT-REC FROM PRNT-FOOTER4
+           PERFORM 1710-PRINT-ONE-TYPE-LINE
+               VARYING TYPE-IDX FROM 1 BY 1
+               UNTIL TYPE-IDX > 10.
+       1710-PRINT-ONE-TYPE-LINE.
+           MOVE TD-CODE (TYPE-IDX) TO FT-CODE.
+           MOVE TD-DESC (TYPE-IDX) TO FT-DESC.
+           MOVE TYPE-COUNT-ENTRY (TYPE-IDX) TO FT-COUNT.
+           WRITE PRNT-REC FROM PRNT-FOOTER-TYPE-LINE
+               AFTER ADVANCING 1 LINE.
+       1720-PRINT-SSN-EXCEPTIONS.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+               AFTER ADVANCING 1 LINE.
+           MOVE DUP-SSN-COUNT TO SX-DUPCOUNT.
+           MOVE UNKNOWN-SSN-COUNT TO SX-UNKNOWNCOUNT.
+           WRITE PRNT-REC FROM PRNT-SSN-EXCEPTION-HEADER
+               AFTER ADVANCING 1 LINE.
+           IF EXCEPTION-COUNT > 0
+               PERFORM 1721-PRINT-ONE-SSN-EXCEPTION
+                   VARYING EXCEPTION-IDX FROM 1 BY 1
+                   UNTIL EXCEPTION-IDX > EXCEPTION-COUNT
+           END-IF.
+           IF DUP-SSN-COUNT + UNKNOWN-SSN-COUNT >
+               EXCEPTION-COUNT
+               MOVE SPACES TO PRNT-REC
+               MOVE 'ADDITIONAL SSN EXCEPTIONS NOT LISTED.'
+                   TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+       1721-PRINT-ONE-SSN-EXCEPTION.
+           MOVE SSNEX-EMPID (EXCEPTION-IDX) TO SXL-EMPID.
+           MOVE SSNEX-SSN (EXCEPTION-IDX) TO SXL-SSN-FMT.
+           INSPECT SXL-SSN-FMT REPLACING ALL ' ' BY '-'.
+           MOVE SSNEX-REASON (EXCEPTION-IDX) TO SXL-REASON.
+           WRITE PRNT-REC FROM PRNT-SSN-EXCEPTION-LINE
                AFTER ADVANCING 1 LINE.
-           MOVE T6 TO F5-T6.
-           MOVE T7 TO F5-T7.
-           MOVE T8 TO F5-T8.
-           MOVE T9 TO F5-T9.
-           MOVE T10 TO F5-T10.
-           WRITE PRNT-REC FROM PRNT-FOOTER5
+       1730-PRINT-YTD-SECTION.
+           WRITE PRNT-REC FROM PRNT-YTD-HEADER
                AFTER ADVANCING 1 LINE.
+           MOVE YTD-EMPCOUNTER TO YTD-S-RECORDS.
+           IF YTD-EMPHCOUNT > 0
+               COMPUTE YTD-AVGHRATE =
+                   YTD-TOTALHRATE / YTD-EMPHCOUNT
+               MOVE YTD-AVGHRATE TO YTD-S-AVGHRATE
+           ELSE
+               MOVE 'N/A' TO YTD-S-AVGHRATE-X
+           END-IF.
+           IF YTD-EMPSCOUNT > 0
+               COMPUTE YTD-AVGSRATE =
+                   YTD-TOTALSRATE / YTD-EMPSCOUNT
+               MOVE YTD-AVGSRATE TO YTD-S-AVGSRATE
+           ELSE
+               MOVE 'N/A' TO YTD-S-AVGSRATE-X
+           END-IF.
+           WRITE PRNT-REC FROM PRNT-YTD-SUMMARY
+               AFTER ADVANCING 1 LINE.
+           PERFORM 1735-PRINT-ONE-YTD-TYPE-LINE
+               VARYING TYPE-IDX FROM 1 BY 1
+               UNTIL TYPE-IDX > 10.
+       1735-PRINT-ONE-YTD-TYPE-LINE.
+           MOVE TD-CODE (TYPE-IDX) TO FT-CODE.
+           MOVE TD-DESC (TYPE-IDX) TO FT-DESC.
+           MOVE YTD-TYPE-COUNT-ENTRY (TYPE-IDX) TO FT-COUNT.
+           WRITE PRNT-REC FROM PRNT-FOOTER-TYPE-LINE
+               AFTER ADVANCING 1 LINE.
+       1740-SAVE-YTD-TOTALS.
+           OPEN OUTPUT YTD-FILE.
+           WRITE YTD-REC FROM YTD-DATA.
+           CLOSE YTD-FILE.
+       1741-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
        2000-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
-               AT END MOVE 1 TO EOF-I.
+           IF SORT-REQUESTED
+               READ SORTED-FILE INTO INPUT-DATA
+                   AT END MOVE 1 TO EOF-I
+               END-READ
+           ELSE
+               READ INPUT-FILE INTO INPUT-DATA
+                   AT END MOVE 1 TO EOF-I
+               END-READ
+           END-IF.
+       2050-READ-VALID-INPUT.
+           MOVE 'N' TO VALID-RECORD-SW.
+           PERFORM UNTIL EOF-I = 1 OR VALID-RECORD
+               PERFORM 2000-READ-INPUT
+               IF EOF-I = 1
+                   MOVE 'Y' TO VALID-RECORD-SW
+               ELSE
+                   PERFORM 2100-VALIDATE-RECORD
+               END-IF
+           END-PERFORM.
+       2100-VALIDATE-RECORD.
+           MOVE 'Y' TO VALID-RECORD-SW.
+           MOVE SPACES TO ERR-REASON.
+           IF I-EMPRATEWHOLE NOT NUMERIC
+               OR I-EMPRATEDECIMAL NOT NUMERIC
+               MOVE 'N' TO VALID-RECORD-SW
+               MOVE 'INVALID PAY RATE' TO ERR-REASON
+           END-IF.
+           IF VALID-RECORD
+               AND I-EMPSTATUS NOT = 'H' AND I-EMPSTATUS NOT = SPACE
+               MOVE 'N' TO VALID-RECORD-SW
+               MOVE 'INVALID EMPLOYEE STATUS' TO ERR-REASON
+           END-IF.
+           IF VALID-RECORD
+               AND (I-EMPTYPE < '01' OR I-EMPTYPE > '10')
+               MOVE 'N' TO VALID-RECORD-SW
+               MOVE 'INVALID EMPLOYEE TYPE' TO ERR-REASON
+           END-IF.
+           IF INVALID-RECORD AND NOT SKIPPING-TO-CHECKPOINT
+               PERFORM 2150-WRITE-ERROR-RECORD
+           END-IF.
+       2150-WRITE-ERROR-RECORD.
+           MOVE I-EMPID TO ERR-EMPID.
+           MOVE I-LNAME TO ERR-LNAME.
+           MOVE I-FNAME TO ERR-FNAME.
+           WRITE ERROR-REC FROM ERROR-DETAIL.
+           IF ERROR-STATUS NOT = '00'
+               DISPLAY 'FATAL: WRITE TO ERRRPT FAILED, STATUS='
+                   ERROR-STATUS '. RUN TERMINATED, CHECKPOINT '
+                   'LEFT INTACT FOR RESTART.'
+               PERFORM 9000-ABORT-IO-ERROR
+           END-IF.
+           COMPUTE REJECT-COUNT = REJECT-COUNT + 1.
+       9000-ABORT-IO-ERROR.
+           CLOSE PRNT-FILE
+               ERROR-FILE
+               EXTRACT-FILE.
+           STOP RUN.
        END PROGRAM project2.
